@@ -0,0 +1,21 @@
+      *> Parameter record passed to CALL 'CIPHER-ENGINE'.
+      *> Shared between CIPHER-ENGINE's LINKAGE SECTION and any program
+      *> (CAESAR-CIPHER or an external batch driver) that calls it.
+       01  CIPHER-PARAMETERS.
+           05  CP-MODE            PIC X.
+               88  CP-MODE-CAESAR     VALUE "C".
+               88  CP-MODE-VIGENERE   VALUE "V".
+           05  CP-FUNCTION        PIC X.
+               88  CP-FUNCTION-ENCRYPT  VALUE "E".
+               88  CP-FUNCTION-DECRYPT  VALUE "D".
+           05  CP-SHIFT           PIC 99.
+           05  CP-KEYWORD         PIC X(20).
+           05  CP-MESSAGE         PIC X(500).
+           05  CP-MESSAGE-LENGTH  PIC 9(4).
+           05  CP-RESULT          PIC X(500).
+           05  CP-RETURN-CODE     PIC 99.
+               88  CP-OK                     VALUE 0.
+               88  CP-BAD-SHIFT              VALUE 90.
+               88  CP-MESSAGE-TOO-LONG       VALUE 91.
+               88  CP-BAD-KEYWORD            VALUE 92.
+               88  CP-BAD-MODE               VALUE 93.
