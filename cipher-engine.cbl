@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIPHER-ENGINE.
+
+      *> Callable cipher subprogram. Holds no console I/O of its own so
+      *> nightly batch drivers can CALL it directly with a populated
+      *> CIPHER-PARAMETERS record instead of requiring an operator at a
+      *> terminal. CAESAR-CIPHER (cobol.cbl) calls this same subprogram
+      *> for its own interactive and batch-file processing so there is
+      *> one cipher implementation.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  PUNCT-TABLE-AREA.
+           05  PUNCT-STRING  PIC X(32)
+               VALUE "!""#$%&'()*+,-./:;<=>?@[\]^_`{|}~".
+       01  PUNCT-TABLE REDEFINES PUNCT-TABLE-AREA.
+           05  PUNCT-CHAR    OCCURS 32 TIMES PIC X.
+
+       01  I                 PIC 9(4) VALUE 1.
+       01  WS-IN-CHAR        PIC X.
+       01  WS-OUT-CHAR       PIC X.
+       01  WS-DIRECTION      PIC S9 VALUE 1.
+       01  WS-BASE-CODE      PIC 999.
+       01  WS-RANGE          PIC 99.
+       01  WS-OFFSET         PIC S999.
+       01  WS-PUNCT-IDX      PIC 99.
+       01  WS-NEW-IDX        PIC 99.
+       01  WS-FOUND-SWITCH   PIC X.
+       01  CHAR-CODE         PIC 999.
+       01  NEW-CODE          PIC 999.
+       01  WS-EFFECTIVE-SHIFT PIC 99.
+       01  WS-KEY-LEN        PIC 99.
+       01  WS-KEY-POS        PIC 99.
+       01  WS-KEY-CHAR       PIC X.
+
+       LINKAGE SECTION.
+       COPY CIPHPARM.
+
+       PROCEDURE DIVISION USING CIPHER-PARAMETERS.
+       ENGINE-MAIN.
+           MOVE 0 TO CP-RETURN-CODE.
+           MOVE SPACES TO CP-RESULT.
+           PERFORM VALIDATE-PARAMETERS.
+           IF CP-OK
+               PERFORM CIPHER-MESSAGE
+           END-IF.
+           GOBACK.
+
+       VALIDATE-PARAMETERS.
+           IF CP-MODE-CAESAR
+               IF CP-SHIFT < 1 OR CP-SHIFT > 25
+                   MOVE 90 TO CP-RETURN-CODE
+               END-IF
+           ELSE IF CP-MODE-VIGENERE
+               IF CP-KEYWORD = SPACES
+                   MOVE 92 TO CP-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 93 TO CP-RETURN-CODE
+           END-IF.
+           IF CP-OK AND CP-MESSAGE-LENGTH > LENGTH OF CP-MESSAGE
+               MOVE 91 TO CP-RETURN-CODE
+           END-IF.
+
+       CIPHER-MESSAGE.
+           IF CP-FUNCTION-DECRYPT
+               MOVE -1 TO WS-DIRECTION
+           ELSE
+               MOVE 1 TO WS-DIRECTION
+           END-IF.
+           IF CP-MODE-VIGENERE
+               PERFORM COMPUTE-KEY-LENGTH
+           END-IF.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > CP-MESSAGE-LENGTH
+               MOVE CP-MESSAGE(I:1) TO WS-IN-CHAR
+               PERFORM DETERMINE-EFFECTIVE-SHIFT
+               PERFORM CIPHER-SHIFT-CHAR
+               MOVE WS-OUT-CHAR TO CP-RESULT(I:1)
+               ADD 1 TO I
+           END-PERFORM.
+
+       COMPUTE-KEY-LENGTH.
+           MOVE 1 TO WS-KEY-LEN.
+           PERFORM UNTIL CP-KEYWORD(WS-KEY-LEN:1) = SPACE
+                   OR WS-KEY-LEN >= LENGTH OF CP-KEYWORD
+               ADD 1 TO WS-KEY-LEN
+           END-PERFORM.
+           IF CP-KEYWORD(WS-KEY-LEN:1) = SPACE
+               SUBTRACT 1 FROM WS-KEY-LEN
+           END-IF.
+
+       DETERMINE-EFFECTIVE-SHIFT.
+           IF CP-MODE-CAESAR
+               MOVE CP-SHIFT TO WS-EFFECTIVE-SHIFT
+           ELSE
+               COMPUTE WS-KEY-POS = FUNCTION MOD(I - 1, WS-KEY-LEN) + 1
+               MOVE CP-KEYWORD(WS-KEY-POS:1) TO WS-KEY-CHAR
+               IF WS-KEY-CHAR >= "A" AND WS-KEY-CHAR <= "Z"
+                   COMPUTE WS-EFFECTIVE-SHIFT =
+                       FUNCTION ORD(WS-KEY-CHAR) - FUNCTION ORD("A")
+               ELSE IF WS-KEY-CHAR >= "a" AND WS-KEY-CHAR <= "z"
+                   COMPUTE WS-EFFECTIVE-SHIFT =
+                       FUNCTION ORD(WS-KEY-CHAR) - FUNCTION ORD("a")
+               ELSE
+                   MOVE 0 TO WS-EFFECTIVE-SHIFT
+               END-IF
+           END-IF.
+
+       CIPHER-SHIFT-CHAR.
+           EVALUATE TRUE
+               WHEN WS-IN-CHAR >= "A" AND WS-IN-CHAR <= "Z"
+                   COMPUTE WS-BASE-CODE = FUNCTION ORD("A")
+                   MOVE 26 TO WS-RANGE
+                   PERFORM CIPHER-CONTIGUOUS-CHAR
+               WHEN WS-IN-CHAR >= "a" AND WS-IN-CHAR <= "z"
+                   COMPUTE WS-BASE-CODE = FUNCTION ORD("a")
+                   MOVE 26 TO WS-RANGE
+                   PERFORM CIPHER-CONTIGUOUS-CHAR
+               WHEN WS-IN-CHAR >= "0" AND WS-IN-CHAR <= "9"
+                   COMPUTE WS-BASE-CODE = FUNCTION ORD("0")
+                   MOVE 10 TO WS-RANGE
+                   PERFORM CIPHER-CONTIGUOUS-CHAR
+               WHEN OTHER
+                   PERFORM CIPHER-PUNCTUATION-CHAR
+           END-EVALUATE.
+
+       CIPHER-CONTIGUOUS-CHAR.
+           COMPUTE WS-OFFSET =
+               FUNCTION MOD(FUNCTION ORD(WS-IN-CHAR) - WS-BASE-CODE
+                   + (WS-DIRECTION * WS-EFFECTIVE-SHIFT), WS-RANGE).
+           COMPUTE NEW-CODE = WS-BASE-CODE + WS-OFFSET.
+           MOVE FUNCTION CHAR(NEW-CODE) TO WS-OUT-CHAR.
+
+       CIPHER-PUNCTUATION-CHAR.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE WS-IN-CHAR TO WS-OUT-CHAR.
+           MOVE 1 TO WS-PUNCT-IDX.
+           PERFORM UNTIL WS-PUNCT-IDX > 32 OR WS-FOUND-SWITCH = "Y"
+               IF PUNCT-CHAR(WS-PUNCT-IDX) = WS-IN-CHAR
+                   MOVE "Y" TO WS-FOUND-SWITCH
+               ELSE
+                   ADD 1 TO WS-PUNCT-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-SWITCH = "Y"
+               COMPUTE WS-NEW-IDX =
+                   FUNCTION MOD(WS-PUNCT-IDX - 1
+                       + (WS-DIRECTION * WS-EFFECTIVE-SHIFT), 32) + 1
+               MOVE PUNCT-CHAR(WS-NEW-IDX) TO WS-OUT-CHAR
+           END-IF.
