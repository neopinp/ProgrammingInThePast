@@ -1,19 +1,203 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAESAR-CIPHER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-QUEUE-FILE ASSIGN TO "CIPHER-QUEUE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-FILE-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO "CIPHER-RESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CIPHER-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SOLVE-CHECKPOINT-FILE ASSIGN TO "SOLVE-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT CONTROL-REPORT-FILE
+               ASSIGN TO "CIPHER-CONTROL-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-REPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-QUEUE-FILE.
+       01  BATCH-QUEUE-RECORD    PIC X(530).
+
+       FD  BATCH-RESULTS-FILE.
+      *> Wide enough for three message fields doubled to their worst
+      *> case (every character a literal "|", escaped "||") plus the
+      *> shift/key overhead fields.
+       01  BATCH-RESULTS-RECORD  PIC X(3200).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD      PIC X(100).
+
+       FD  SOLVE-CHECKPOINT-FILE.
+      *> Wide enough for two message fields doubled to their worst
+      *> case (every character a literal "|", escaped "||") plus the
+      *> shift/score overhead fields.
+       01  SOLVE-CHECKPOINT-RECORD  PIC X(2200).
+
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD    PIC X(100).
+
        WORKING-STORAGE SECTION.
 
-       01  INPUT-MSG         PIC X(100).
-       01  ENCRYPTED-MSG     PIC X(100).
-       01  DECRYPTED-MSG     PIC X(100).
-       01  RESULT-MSG        PIC X(100).
-       01  SHIFT             PIC 99.
-       01  I                 PIC 99 VALUE 1.
-       01  CHAR-CODE         PIC 999.
-       01  NEW-CODE          PIC 999.
-       01  CHAR              PIC X.
-       01  MESSAGE-LENGTH    PIC 99.
+       01  INPUT-MSG         PIC X(500).
+       01  ENCRYPTED-MSG     PIC X(500).
+       01  DECRYPTED-MSG     PIC X(500).
+       01  RESULT-MSG        PIC X(500).
+       01  SHIFT             PIC 99 VALUE ZERO.
+       01  MESSAGE-LENGTH    PIC 9(4).
+
+       01  RUN-MODE          PIC X VALUE "I".
+           88  RUN-MODE-INTERACTIVE  VALUE "I".
+           88  RUN-MODE-BATCH        VALUE "B".
+
+       01  BATCH-EOF-SWITCH  PIC X VALUE "N".
+           88  BATCH-EOF             VALUE "Y".
+       01  WS-SHIFT-TEXT     PIC X(3).
+       01  WS-SHIFT-TEXT-IDX PIC 9.
+       01  WS-SHIFT-SPACE-SEEN PIC X VALUE "N".
+       01  WS-SHIFT-NUMERIC-VALUE PIC 999.
+       01  WS-BATCH-COUNT    PIC 9(5) VALUE 0.
+
+       01  SHIFT-VALID-SWITCH PIC X VALUE "N".
+           88  WS-SHIFT-VALID     VALUE "Y".
+       01  WS-BATCH-REJECT-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-CIPHER-MODE    PIC X VALUE "C".
+           88  CIPHER-MODE-CAESAR    VALUE "C".
+           88  CIPHER-MODE-VIGENERE  VALUE "V".
+       01  WS-KEYWORD        PIC X(20) VALUE SPACES.
+       01  WS-KEYWORD-IDX    PIC 99.
+       01  WS-KEYWORD-SPACE-SEEN PIC X VALUE "N".
+       01  WS-BATCH-MODE-TEXT    PIC X(1).
+       01  WS-BATCH-KEYWORD-TEXT PIC X(20).
+       01  WS-BATCH-PIPE-COUNT   PIC 9(4).
+      *> A literal "|" in message text (also a cipherable punctuation
+      *> character) is written to the queue file doubled ("||") so it
+      *> can't be confused with a field delimiter. WS-ESCAPED-RECORD
+      *> holds the record with every "||" collapsed to one
+      *> WS-PIPE-PLACEHOLDER byte before the delimiter count/UNSTRING
+      *> runs; the fields split out of it get the placeholder swapped
+      *> back to "|" afterward.
+       01  WS-ESCAPED-RECORD     PIC X(530).
+       01  WS-PIPE-PLACEHOLDER   PIC X VALUE X"01".
+       01  WS-ESC-IN-IDX         PIC 9(4).
+       01  WS-ESC-OUT-IDX        PIC 9(4).
+
+      *> The solve checkpoint file is written and read by this same
+      *> program, so its saved message fields get the identical
+      *> doubled-"|" treatment as the batch queue file: collapsed to
+      *> WS-PIPE-PLACEHOLDER before the delimiter count/UNSTRING on the
+      *> way in, swapped back to "|" in the split-out fields afterward.
+       01  WS-ESCAPED-CHECKPOINT-RECORD  PIC X(2200).
+
+      *> ESCAPE-FIELD-FOR-OUTPUT doubles every literal "|" in the first
+      *> WS-ESCAPE-SRC-LEN bytes of WS-ESCAPE-SRC into WS-ESCAPE-DST,
+      *> the reverse of the collapsing above - used whenever a message
+      *> that may itself contain "|" is being written into a pipe-
+      *> delimited output record (batch results, solve checkpoint).
+       01  WS-ESCAPE-SRC         PIC X(500).
+       01  WS-ESCAPE-SRC-LEN     PIC 9(4).
+       01  WS-ESCAPE-DST         PIC X(1010).
+       01  WS-ESCAPE-DST-LEN     PIC 9(4).
+       01  WS-ESCAPE-IDX         PIC 9(4).
+       01  WS-ESC-MSG-1          PIC X(1010).
+       01  WS-ESC-MSG-1-LEN      PIC 9(4).
+       01  WS-ESC-MSG-2          PIC X(1010).
+       01  WS-ESC-MSG-2-LEN      PIC 9(4).
+       01  WS-ESC-MSG-3          PIC X(1010).
+       01  WS-ESC-MSG-3-LEN      PIC 9(4).
+
+       COPY CIPHPARM.
+
+       01  ALPHABET-AREA.
+           05  ALPHABET-STRING   PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  ALPHABET-LETTERS REDEFINES ALPHABET-AREA.
+           05  ALPHABET-LETTER        OCCURS 26 TIMES PIC X.
+
+      *> Expected English letter-frequency percentage per position in
+      *> ALPHABET-STRING (A=1 ... Z=26), approximate published
+      *> percentages rounded to whole points, used in SCORE-CANDIDATE
+      *> as a per-letter weight so a candidate's score reflects how
+      *> common its actual letters are rather than a flat "is this
+      *> letter in a short common list" hit count.
+       01  LETTER-FREQUENCY-AREA.
+           05  LETTER-FREQUENCY-PART-1  PIC X(26)
+               VALUE "08020304130202060701010402".
+           05  LETTER-FREQUENCY-PART-2  PIC X(26)
+               VALUE "07080201060609030102010201".
+       01  LETTER-FREQUENCY-WEIGHTS REDEFINES LETTER-FREQUENCY-AREA.
+           05  LETTER-FREQUENCY-WEIGHT    OCCURS 26 TIMES PIC 99.
+
+      *> Common English two-letter combinations, checked in
+      *> SCORE-CANDIDATE against every adjacent pair of letters in a
+      *> candidate. Real English text clusters common letters into
+      *> common pairs far more often than chance does, so this is what
+      *> keeps a gibberish candidate that merely happens to be loaded
+      *> with individually common letters from outscoring a true
+      *> decrypt.
+       01  COMMON-BIGRAM-AREA.
+           05  COMMON-BIGRAM-PART-1  PIC X(30)
+               VALUE "THHEINERANREONATENNDTIESORTEOF".
+           05  COMMON-BIGRAM-PART-2  PIC X(30)
+               VALUE "EDISITALARSTTONTNGSEHAASOUIOLE".
+       01  COMMON-BIGRAMS REDEFINES COMMON-BIGRAM-AREA.
+           05  COMMON-BIGRAM          OCCURS 30 TIMES PIC XX.
+
+       01  WS-RAW-SCORE               PIC 9(6).
+       01  WS-BIGRAM-IDX              PIC 99.
+       01  WS-PAIR                    PIC XX.
+
+       01  SOLVE-CANDIDATES.
+           05  SC-ENTRY OCCURS 25 TIMES.
+               10  SC-SHIFT     PIC 99.
+               10  SC-MESSAGE   PIC X(500).
+               10  SC-SCORE     PIC 9(4).
+
+       01  WS-CAND-IDX           PIC 99.
+       01  WS-SCAN-IDX           PIC 9(4).
+       01  WS-NEXT-IDX           PIC 99.
+       01  WS-LETTER-IDX         PIC 99.
+       01  WS-SCORE-CHAR         PIC X.
+       01  WS-UPPER-CHAR         PIC X.
+       01  WS-TEMP-SHIFT         PIC 99.
+       01  WS-TEMP-MESSAGE       PIC X(500).
+       01  WS-TEMP-SCORE         PIC 9(4).
+       01  WS-RANK               PIC 99.
+
+       01  WS-OPERATOR-ID        PIC X(8) VALUE "BATCHJOB".
+       01  WS-AUDIT-TIMESTAMP    PIC X(21).
+       01  WS-AUDIT-FUNCTION     PIC X(9).
+       01  WS-AUDIT-FILE-STATUS  PIC XX.
+       01  WS-QUEUE-FILE-STATUS  PIC XX.
+       01  WS-RESULTS-FILE-STATUS PIC XX.
+       01  WS-CONTROL-REPORT-FILE-STATUS PIC XX.
+
+       01  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+       01  WS-CKPT-EOF-SWITCH         PIC X VALUE "N".
+           88  WS-CKPT-EOF                VALUE "Y".
+       01  WS-RESUME-SHIFT            PIC 99 VALUE 1.
+       01  WS-CKPT-ENC-TEXT           PIC X(500).
+       01  WS-CKPT-SHIFT-TEXT         PIC X(2).
+       01  WS-CKPT-SCORE-TEXT         PIC X(4).
+
+       01  WS-REPORT-MSG-COUNT        PIC 9(5) VALUE 0.
+       01  WS-REPORT-VIGENERE-COUNT   PIC 9(5) VALUE 0.
+       01  WS-REPORT-SHIFT-HIST.
+           05  WS-REPORT-SHIFT-COUNT  OCCURS 25 TIMES PIC 9(5)
+               VALUE ZERO.
+       01  WS-REPORT-LETTER-COUNT     PIC 9(7) VALUE 0.
+       01  WS-REPORT-DIGIT-COUNT      PIC 9(7) VALUE 0.
+       01  WS-REPORT-OTHER-COUNT      PIC 9(7) VALUE 0.
+       01  WS-REPORT-CHAR             PIC X.
+       01  WS-REPORT-IDX              PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN.
@@ -21,10 +205,64 @@
            STOP RUN.
 
        MAIN-PROCEDURE.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "CIPHER_OPERATOR_ID".
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "BATCHJOB" TO WS-OPERATOR-ID
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+           DISPLAY "Enter mode: (I)nteractive single message or ".
+           DISPLAY "(B)atch file queue: ".
+           ACCEPT RUN-MODE.
+
+           IF RUN-MODE-BATCH
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM INTERACTIVE-PROCEDURE
+           END-IF.
+
+           CLOSE AUDIT-LOG-FILE.
+           PERFORM WRITE-CONTROL-REPORT.
+
+           EXIT.
+
+       INTERACTIVE-PROCEDURE.
            DISPLAY "Enter message to encrypt (Any Case Allowed): ".
            ACCEPT INPUT-MSG.
-           DISPLAY "Enter shift value (1-25): ".
-           ACCEPT SHIFT.
+
+           DISPLAY "Enter cipher mode: (C)aesar fixed shift or ".
+           DISPLAY "(V)igenere keyword: ".
+           ACCEPT WS-CIPHER-MODE.
+           IF NOT CIPHER-MODE-CAESAR AND NOT CIPHER-MODE-VIGENERE
+               DISPLAY "Invalid mode - defaulting to Caesar."
+               MOVE "C" TO WS-CIPHER-MODE
+           END-IF.
+
+           IF CIPHER-MODE-VIGENERE
+               PERFORM UNTIL WS-SHIFT-VALID
+                   DISPLAY "Enter keyword (letters only): "
+                   ACCEPT WS-KEYWORD
+                   PERFORM VALIDATE-KEYWORD
+                   IF NOT WS-SHIFT-VALID
+                       DISPLAY "Invalid keyword - must not be blank."
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL WS-SHIFT-VALID
+                   DISPLAY "Enter shift value (1-25): "
+                   MOVE SPACES TO WS-SHIFT-TEXT
+                   ACCEPT WS-SHIFT-TEXT
+                   PERFORM VALIDATE-SHIFT-TEXT
+                   IF NOT WS-SHIFT-VALID
+                       DISPLAY "Invalid shift value - must be 1-25."
+                   END-IF
+               END-PERFORM
+           END-IF.
 
            PERFORM CALCULATE-MESSAGE-LENGTH.
            PERFORM ENCRYPT-PROCESS.
@@ -33,93 +271,711 @@
            PERFORM DECRYPT-PROCESS.
            DISPLAY "Decrypted Message: " DECRYPTED-MSG.
 
-           DISPLAY "Attempting to solve the cipher (Brute Force)...".
-           PERFORM SOLVE.
+           IF CIPHER-MODE-CAESAR
+               DISPLAY "Attempting to solve the cipher "
+                   "(Brute Force)..."
+               PERFORM SOLVE
+           ELSE
+               DISPLAY "Brute-force solve only applies to Caesar mode "
+                   "- skipping for Vigenere."
+           END-IF.
 
-           EXIT.
+       BATCH-PROCEDURE.
+           MOVE "N" TO BATCH-EOF-SWITCH.
+           MOVE 0 TO WS-BATCH-COUNT.
+           OPEN INPUT BATCH-QUEUE-FILE.
+           IF WS-QUEUE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open CIPHER-QUEUE.DAT (file "
+                   "status " WS-QUEUE-FILE-STATUS
+                   ") - no batch queue to process."
+           ELSE
+               OPEN OUTPUT BATCH-RESULTS-FILE
+               IF WS-RESULTS-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: cannot open CIPHER-RESULTS.DAT "
+                       "(file status " WS-RESULTS-FILE-STATUS
+                       ") - batch aborted."
+                   CLOSE BATCH-QUEUE-FILE
+               ELSE
+                   PERFORM UNTIL BATCH-EOF
+                       READ BATCH-QUEUE-FILE
+                           AT END
+                               MOVE "Y" TO BATCH-EOF-SWITCH
+                           NOT AT END
+                               PERFORM BATCH-PROCESS-ONE-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE BATCH-QUEUE-FILE
+                   CLOSE BATCH-RESULTS-FILE
+                   DISPLAY "Batch complete. Records processed: "
+                       WS-BATCH-COUNT
+                   DISPLAY "Records rejected (bad shift): "
+                       WS-BATCH-REJECT-COUNT
+               END-IF
+           END-IF.
 
-       CALCULATE-MESSAGE-LENGTH.
-           MOVE 1 TO MESSAGE-LENGTH.
-           PERFORM UNTIL INPUT-MSG(MESSAGE-LENGTH:1) = SPACE
-               ADD 1 TO MESSAGE-LENGTH
-           END-PERFORM.
-           SUBTRACT 1 FROM MESSAGE-LENGTH.
+       BATCH-PROCESS-ONE-RECORD.
+      *> Queue record layout: MESSAGE|SHIFT (1 delimiter, the original
+      *> format) or MESSAGE|SHIFT|MODE|KEYWORD (3 delimiters, the
+      *> newer format, where a blank MODE defaults to Caesar). No
+      *> other pipe count is a valid record shape. "|" is also a
+      *> cipherable punctuation character, so a message containing a
+      *> literal "|" must be written doubled ("||") in the queue file;
+      *> ESCAPE-BATCH-RECORD-PIPES collapses every "||" to one
+      *> WS-PIPE-PLACEHOLDER byte up front so the delimiter count and
+      *> the UNSTRING below only ever see real field separators -
+      *> a fixed pipe count can't by itself tell a delimiter from
+      *> message content, so the count only disambiguates correctly
+      *> once literal pipes are escaped out of the picture.
+           PERFORM ESCAPE-BATCH-RECORD-PIPES.
 
-       ENCRYPT-PROCESS.
-           MOVE SPACES TO ENCRYPTED-MSG.
-           MOVE 1 TO I.
-           PERFORM UNTIL I > MESSAGE-LENGTH
-               MOVE INPUT-MSG(I:1) TO CHAR
-               IF CHAR >= "A" AND CHAR <= "Z"
-                   MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                   COMPUTE NEW-CODE = CHAR-CODE + SHIFT
-                   IF NEW-CODE > 90
-                      SUBTRACT 26 FROM NEW-CODE
-                   END-IF
-                   MOVE FUNCTION CHAR(NEW-CODE) TO ENCRYPTED-MSG(I:1)
-               ELSE IF CHAR >= "a" AND CHAR <= "z"
-                   MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                   COMPUTE NEW-CODE = CHAR-CODE + SHIFT
-                   IF NEW-CODE > 122
-                      SUBTRACT 26 FROM NEW-CODE
+           MOVE 0 TO WS-BATCH-PIPE-COUNT.
+           INSPECT WS-ESCAPED-RECORD TALLYING WS-BATCH-PIPE-COUNT
+               FOR ALL "|".
+
+           IF WS-BATCH-PIPE-COUNT NOT = 1
+                   AND WS-BATCH-PIPE-COUNT NOT = 3
+               ADD 1 TO WS-BATCH-REJECT-COUNT
+               MOVE SPACES TO BATCH-RESULTS-RECORD
+               STRING
+                   BATCH-QUEUE-RECORD(1:80) DELIMITED BY SIZE
+                   "|REJECTED-EMBEDDED-DELIMITER" DELIMITED BY SIZE
+                   INTO BATCH-RESULTS-RECORD
+               END-STRING
+               WRITE BATCH-RESULTS-RECORD
+           ELSE
+               MOVE SPACES TO INPUT-MSG
+               MOVE SPACES TO WS-SHIFT-TEXT
+               MOVE SPACES TO WS-BATCH-MODE-TEXT
+               MOVE SPACES TO WS-BATCH-KEYWORD-TEXT
+               UNSTRING WS-ESCAPED-RECORD DELIMITED BY "|"
+                   INTO INPUT-MSG, WS-SHIFT-TEXT, WS-BATCH-MODE-TEXT,
+                       WS-BATCH-KEYWORD-TEXT
+               END-UNSTRING
+               INSPECT INPUT-MSG REPLACING ALL WS-PIPE-PLACEHOLDER
+                   BY "|"
+
+               IF WS-BATCH-MODE-TEXT = SPACES
+                   MOVE "C" TO WS-CIPHER-MODE
+               ELSE
+                   MOVE WS-BATCH-MODE-TEXT TO WS-CIPHER-MODE
+               END-IF
+               MOVE WS-BATCH-KEYWORD-TEXT TO WS-KEYWORD
+
+               IF NOT CIPHER-MODE-CAESAR AND NOT CIPHER-MODE-VIGENERE
+      *> An unrecognized MODE byte is the telltale sign of a message
+      *> whose embedded "|" shredded the field split above (the MODE
+      *> field picked up a stray content fragment instead of C/V) -
+      *> reject it the same as a bad shift rather than guess a mode.
+                   MOVE "N" TO SHIFT-VALID-SWITCH
+               ELSE
+                   IF CIPHER-MODE-VIGENERE
+                       MOVE 0 TO SHIFT
+                       PERFORM VALIDATE-KEYWORD
+                   ELSE
+                       PERFORM VALIDATE-SHIFT-TEXT
                    END-IF
-                   MOVE FUNCTION CHAR(NEW-CODE) TO ENCRYPTED-MSG(I:1)
+               END-IF
+
+               IF NOT WS-SHIFT-VALID
+                   ADD 1 TO WS-BATCH-REJECT-COUNT
+                   MOVE INPUT-MSG TO WS-ESCAPE-SRC
+                   MOVE LENGTH OF INPUT-MSG TO WS-ESCAPE-SRC-LEN
+                   PERFORM ESCAPE-FIELD-FOR-OUTPUT
+                   MOVE SPACES TO BATCH-RESULTS-RECORD
+                   STRING
+                       WS-ESCAPE-DST(1:WS-ESCAPE-DST-LEN)
+                           DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-SHIFT-TEXT DELIMITED BY SIZE
+                       "|REJECTED-INVALID-PARAMETERS" DELIMITED BY SIZE
+                       INTO BATCH-RESULTS-RECORD
+                   END-STRING
+                   WRITE BATCH-RESULTS-RECORD
                ELSE
-                   MOVE CHAR TO ENCRYPTED-MSG(I:1)
+                   PERFORM CALCULATE-MESSAGE-LENGTH
+                   PERFORM ENCRYPT-PROCESS
+                   PERFORM DECRYPT-PROCESS
+
+      *> INPUT-MSG/ENCRYPTED-MSG/DECRYPTED-MSG may themselves contain a
+      *> literal "|" (it is a cipherable punctuation character), so
+      *> each gets the same "|" -> "||" escaping as the batch queue
+      *> file before being STRINGed into the pipe-delimited result
+      *> record.
+                   MOVE INPUT-MSG TO WS-ESCAPE-SRC
+                   MOVE MESSAGE-LENGTH TO WS-ESCAPE-SRC-LEN
+                   PERFORM ESCAPE-FIELD-FOR-OUTPUT
+                   MOVE WS-ESCAPE-DST TO WS-ESC-MSG-1
+                   MOVE WS-ESCAPE-DST-LEN TO WS-ESC-MSG-1-LEN
+
+                   MOVE ENCRYPTED-MSG TO WS-ESCAPE-SRC
+                   MOVE MESSAGE-LENGTH TO WS-ESCAPE-SRC-LEN
+                   PERFORM ESCAPE-FIELD-FOR-OUTPUT
+                   MOVE WS-ESCAPE-DST TO WS-ESC-MSG-2
+                   MOVE WS-ESCAPE-DST-LEN TO WS-ESC-MSG-2-LEN
+
+                   MOVE DECRYPTED-MSG TO WS-ESCAPE-SRC
+                   MOVE MESSAGE-LENGTH TO WS-ESCAPE-SRC-LEN
+                   PERFORM ESCAPE-FIELD-FOR-OUTPUT
+                   MOVE WS-ESCAPE-DST TO WS-ESC-MSG-3
+                   MOVE WS-ESCAPE-DST-LEN TO WS-ESC-MSG-3-LEN
+
+                   MOVE SPACES TO BATCH-RESULTS-RECORD
+                   STRING
+                       WS-ESC-MSG-1(1:WS-ESC-MSG-1-LEN)
+                           DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       SHIFT DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-ESC-MSG-2(1:WS-ESC-MSG-2-LEN)
+                           DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-ESC-MSG-3(1:WS-ESC-MSG-3-LEN)
+                           DELIMITED BY SIZE
+                       "|KEY=" DELIMITED BY SIZE
+                       WS-KEYWORD DELIMITED BY SIZE
+                       INTO BATCH-RESULTS-RECORD
+                   END-STRING
+                   WRITE BATCH-RESULTS-RECORD
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-BATCH-COUNT.
+
+       ESCAPE-BATCH-RECORD-PIPES.
+           MOVE SPACES TO WS-ESCAPED-RECORD.
+           MOVE 1 TO WS-ESC-IN-IDX.
+           MOVE 1 TO WS-ESC-OUT-IDX.
+           PERFORM UNTIL WS-ESC-IN-IDX > LENGTH OF BATCH-QUEUE-RECORD
+               IF BATCH-QUEUE-RECORD(WS-ESC-IN-IDX:1) = "|"
+                       AND WS-ESC-IN-IDX < LENGTH OF BATCH-QUEUE-RECORD
+                       AND BATCH-QUEUE-RECORD(WS-ESC-IN-IDX + 1:1)
+                           = "|"
+                   MOVE WS-PIPE-PLACEHOLDER
+                       TO WS-ESCAPED-RECORD(WS-ESC-OUT-IDX:1)
+                   ADD 2 TO WS-ESC-IN-IDX
+                   ADD 1 TO WS-ESC-OUT-IDX
+               ELSE
+                   MOVE BATCH-QUEUE-RECORD(WS-ESC-IN-IDX:1)
+                       TO WS-ESCAPED-RECORD(WS-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-ESC-IN-IDX
+                   ADD 1 TO WS-ESC-OUT-IDX
                END-IF
-               ADD 1 TO I
            END-PERFORM.
 
-       DECRYPT-PROCESS.
-           MOVE SPACES TO DECRYPTED-MSG.
-           MOVE 1 TO I.
-           PERFORM UNTIL I > MESSAGE-LENGTH
-               MOVE ENCRYPTED-MSG(I:1) TO CHAR
-               IF CHAR >= "A" AND CHAR <= "Z"
-                   MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                   COMPUTE NEW-CODE = CHAR-CODE - SHIFT
-                   IF NEW-CODE < 65
-                      ADD 26 TO NEW-CODE
-                   END-IF
-                   MOVE FUNCTION CHAR(NEW-CODE) TO DECRYPTED-MSG(I:1)
-               ELSE IF CHAR >= "a" AND CHAR <= "z"
-                   MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                   COMPUTE NEW-CODE = CHAR-CODE - SHIFT
-                   IF NEW-CODE < 97
-                      ADD 26 TO NEW-CODE
+       UNESCAPE-CHECKPOINT-RECORD-PIPES.
+      *> Same collapsing pass as ESCAPE-BATCH-RECORD-PIPES, run against
+      *> the solve checkpoint record instead of the batch queue record.
+           MOVE SPACES TO WS-ESCAPED-CHECKPOINT-RECORD.
+           MOVE 1 TO WS-ESC-IN-IDX.
+           MOVE 1 TO WS-ESC-OUT-IDX.
+           PERFORM UNTIL
+                   WS-ESC-IN-IDX > LENGTH OF SOLVE-CHECKPOINT-RECORD
+               IF SOLVE-CHECKPOINT-RECORD(WS-ESC-IN-IDX:1) = "|"
+                       AND WS-ESC-IN-IDX
+                           < LENGTH OF SOLVE-CHECKPOINT-RECORD
+                       AND SOLVE-CHECKPOINT-RECORD(WS-ESC-IN-IDX + 1:1)
+                           = "|"
+                   MOVE WS-PIPE-PLACEHOLDER
+                       TO WS-ESCAPED-CHECKPOINT-RECORD(WS-ESC-OUT-IDX:1)
+                   ADD 2 TO WS-ESC-IN-IDX
+                   ADD 1 TO WS-ESC-OUT-IDX
+               ELSE
+                   MOVE SOLVE-CHECKPOINT-RECORD(WS-ESC-IN-IDX:1)
+                       TO WS-ESCAPED-CHECKPOINT-RECORD(WS-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-ESC-IN-IDX
+                   ADD 1 TO WS-ESC-OUT-IDX
+               END-IF
+           END-PERFORM.
+
+       ESCAPE-FIELD-FOR-OUTPUT.
+      *> Doubles every literal "|" found in the first WS-ESCAPE-SRC-LEN
+      *> bytes of WS-ESCAPE-SRC into WS-ESCAPE-DST/WS-ESCAPE-DST-LEN -
+      *> the reverse of the collapsing passes above. Used to prepare a
+      *> message for writing into a pipe-delimited output record, since
+      *> "|" is itself a cipherable punctuation character and can
+      *> appear in any message, encrypted or decrypted.
+           MOVE SPACES TO WS-ESCAPE-DST.
+           MOVE 0 TO WS-ESCAPE-DST-LEN.
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > WS-ESCAPE-SRC-LEN
+               ADD 1 TO WS-ESCAPE-DST-LEN
+               MOVE WS-ESCAPE-SRC(WS-ESCAPE-IDX:1)
+                   TO WS-ESCAPE-DST(WS-ESCAPE-DST-LEN:1)
+               IF WS-ESCAPE-SRC(WS-ESCAPE-IDX:1) = "|"
+                   ADD 1 TO WS-ESCAPE-DST-LEN
+                   MOVE "|" TO WS-ESCAPE-DST(WS-ESCAPE-DST-LEN:1)
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-SHIFT-TEXT.
+      *> WS-SHIFT-TEXT is 3 bytes wide specifically so a 3-digit
+      *> typo (e.g. "125") lands here whole instead of being silently
+      *> truncated by a 2-digit numeric field the way SHIFT PIC 99
+      *> would truncate it on ACCEPT/MOVE. Reject anything that isn't
+      *> digits with only trailing blanks, then check the parsed
+      *> value against 1-25 in a 3-digit temp before it is ever moved
+      *> into the 2-digit SHIFT, so an out-of-range value can't wrap
+      *> into a different in-range one.
+           MOVE "N" TO SHIFT-VALID-SWITCH.
+           MOVE "N" TO WS-SHIFT-SPACE-SEEN.
+           IF WS-SHIFT-TEXT NOT = SPACES
+               MOVE "Y" TO SHIFT-VALID-SWITCH
+               PERFORM VARYING WS-SHIFT-TEXT-IDX FROM 1 BY 1
+                       UNTIL WS-SHIFT-TEXT-IDX > LENGTH OF WS-SHIFT-TEXT
+                   IF WS-SHIFT-TEXT(WS-SHIFT-TEXT-IDX:1) = SPACE
+                       MOVE "Y" TO WS-SHIFT-SPACE-SEEN
+                   ELSE
+                       IF WS-SHIFT-SPACE-SEEN = "Y"
+                           MOVE "N" TO SHIFT-VALID-SWITCH
+                       ELSE
+                           IF WS-SHIFT-TEXT(WS-SHIFT-TEXT-IDX:1) < "0"
+                               OR WS-SHIFT-TEXT(WS-SHIFT-TEXT-IDX:1)
+                                   > "9"
+                               MOVE "N" TO SHIFT-VALID-SWITCH
+                           END-IF
+                       END-IF
                    END-IF
-                   MOVE FUNCTION CHAR(NEW-CODE) TO DECRYPTED-MSG(I:1)
+               END-PERFORM
+           END-IF.
+
+           IF WS-SHIFT-VALID
+               MOVE FUNCTION NUMVAL(WS-SHIFT-TEXT)
+                   TO WS-SHIFT-NUMERIC-VALUE
+               IF WS-SHIFT-NUMERIC-VALUE >= 1
+                       AND WS-SHIFT-NUMERIC-VALUE <= 25
+                   MOVE WS-SHIFT-NUMERIC-VALUE TO SHIFT
                ELSE
-                   MOVE CHAR TO DECRYPTED-MSG(I:1)
+                   MOVE "N" TO SHIFT-VALID-SWITCH
                END-IF
-               ADD 1 TO I
+           END-IF.
+
+       VALIDATE-KEYWORD.
+      *> Letters only, per the "Enter keyword (letters only)" prompt -
+      *> a digit or punctuation character would otherwise be silently
+      *> treated as a zero shift by DETERMINE-EFFECTIVE-SHIFT, quietly
+      *> weakening the cipher instead of being rejected. An embedded
+      *> space is rejected the same way - COMPUTE-KEY-LENGTH in
+      *> cipher-engine.cbl stops at the first space, so a keyword like
+      *> "AB CD" would otherwise pass validation but silently apply
+      *> only "AB" as the rotating key.
+           MOVE "N" TO SHIFT-VALID-SWITCH.
+           MOVE "N" TO WS-KEYWORD-SPACE-SEEN.
+           IF WS-KEYWORD NOT = SPACES
+               MOVE "Y" TO SHIFT-VALID-SWITCH
+               PERFORM VARYING WS-KEYWORD-IDX FROM 1 BY 1
+                       UNTIL WS-KEYWORD-IDX > LENGTH OF WS-KEYWORD
+                   IF WS-KEYWORD(WS-KEYWORD-IDX:1) = SPACE
+                       MOVE "Y" TO WS-KEYWORD-SPACE-SEEN
+                   ELSE
+                       IF WS-KEYWORD-SPACE-SEEN = "Y"
+                           MOVE "N" TO SHIFT-VALID-SWITCH
+                       ELSE IF NOT
+                               (WS-KEYWORD(WS-KEYWORD-IDX:1) >= "A"
+                                   AND
+                                   WS-KEYWORD(WS-KEYWORD-IDX:1) <= "Z")
+                               AND NOT
+                               (WS-KEYWORD(WS-KEYWORD-IDX:1) >= "a"
+                                   AND
+                                   WS-KEYWORD(WS-KEYWORD-IDX:1) <= "z")
+                           MOVE "N" TO SHIFT-VALID-SWITCH
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CALCULATE-MESSAGE-LENGTH.
+      *> Scan backward from the end of the field for the last non-space
+      *> character instead of scanning forward for the first space, so
+      *> a message with embedded spaces (i.e. more than one word) is
+      *> not truncated to its first word.
+           MOVE LENGTH OF INPUT-MSG TO MESSAGE-LENGTH.
+           PERFORM UNTIL INPUT-MSG(MESSAGE-LENGTH:1) NOT = SPACE
+                   OR MESSAGE-LENGTH <= 1
+               SUBTRACT 1 FROM MESSAGE-LENGTH
            END-PERFORM.
+           IF INPUT-MSG(MESSAGE-LENGTH:1) = SPACE
+               MOVE 0 TO MESSAGE-LENGTH
+           END-IF.
+           IF MESSAGE-LENGTH >= LENGTH OF INPUT-MSG
+               DISPLAY "WARNING: message fills the entire "
+                   LENGTH OF INPUT-MSG
+                   "-character message field and may have been "
+                   "truncated at the source."
+           END-IF.
+
+       ENCRYPT-PROCESS.
+           MOVE WS-CIPHER-MODE TO CP-MODE.
+           MOVE "E" TO CP-FUNCTION.
+           MOVE SHIFT TO CP-SHIFT.
+           MOVE WS-KEYWORD TO CP-KEYWORD.
+           MOVE INPUT-MSG TO CP-MESSAGE.
+           MOVE MESSAGE-LENGTH TO CP-MESSAGE-LENGTH.
+           CALL "CIPHER-ENGINE" USING CIPHER-PARAMETERS.
+      *> CP-OK should always be true here since VALIDATE-SHIFT/
+      *> VALIDATE-KEYWORD already enforce the same rules before this
+      *> call - but that is two independently-maintained copies of the
+      *> same rules, so check explicitly rather than trust them to
+      *> never drift.
+           IF NOT CP-OK
+               DISPLAY "ERROR: CIPHER-ENGINE rejected ENCRYPT "
+                   "parameters (return code " CP-RETURN-CODE
+                   ") - result left blank."
+           END-IF.
+           MOVE CP-RESULT TO ENCRYPTED-MSG.
+           MOVE "ENCRYPT" TO WS-AUDIT-FUNCTION.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM TALLY-REPORT-STATS.
+
+       DECRYPT-PROCESS.
+           MOVE WS-CIPHER-MODE TO CP-MODE.
+           MOVE "D" TO CP-FUNCTION.
+           MOVE SHIFT TO CP-SHIFT.
+           MOVE WS-KEYWORD TO CP-KEYWORD.
+           MOVE ENCRYPTED-MSG TO CP-MESSAGE.
+           MOVE MESSAGE-LENGTH TO CP-MESSAGE-LENGTH.
+           CALL "CIPHER-ENGINE" USING CIPHER-PARAMETERS.
+           IF NOT CP-OK
+               DISPLAY "ERROR: CIPHER-ENGINE rejected DECRYPT "
+                   "parameters (return code " CP-RETURN-CODE
+                   ") - result left blank."
+           END-IF.
+           MOVE CP-RESULT TO DECRYPTED-MSG.
+           MOVE "DECRYPT" TO WS-AUDIT-FUNCTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING
+               WS-AUDIT-TIMESTAMP         DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OPERATOR-ID             DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-AUDIT-FUNCTION          DELIMITED BY SIZE
+               "|MODE="  DELIMITED BY SIZE
+               WS-CIPHER-MODE             DELIMITED BY SIZE
+               "|SHIFT=" DELIMITED BY SIZE
+               SHIFT                      DELIMITED BY SIZE
+               "|LEN="   DELIMITED BY SIZE
+               MESSAGE-LENGTH             DELIMITED BY SIZE
+               "|KEY="   DELIMITED BY SIZE
+               WS-KEYWORD                 DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING.
+           WRITE AUDIT-LOG-RECORD.
+
+       TALLY-REPORT-STATS.
+      *> Feeds the end-of-job control report: one tally per ENCRYPT-
+      *> PROCESS call, since that is the point every message (batch
+      *> or interactive) passes through exactly once per run.
+           ADD 1 TO WS-REPORT-MSG-COUNT.
+           IF CIPHER-MODE-CAESAR
+               ADD 1 TO WS-REPORT-SHIFT-COUNT(SHIFT)
+           ELSE
+               ADD 1 TO WS-REPORT-VIGENERE-COUNT
+           END-IF.
+           PERFORM VARYING WS-REPORT-IDX FROM 1 BY 1
+                   UNTIL WS-REPORT-IDX > MESSAGE-LENGTH
+               MOVE INPUT-MSG(WS-REPORT-IDX:1) TO WS-REPORT-CHAR
+               EVALUATE TRUE
+                   WHEN WS-REPORT-CHAR >= "A" AND WS-REPORT-CHAR <= "Z"
+                       ADD 1 TO WS-REPORT-LETTER-COUNT
+                   WHEN WS-REPORT-CHAR >= "a" AND WS-REPORT-CHAR <= "z"
+                       ADD 1 TO WS-REPORT-LETTER-COUNT
+                   WHEN WS-REPORT-CHAR >= "0" AND WS-REPORT-CHAR <= "9"
+                       ADD 1 TO WS-REPORT-DIGIT-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-REPORT-OTHER-COUNT
+               END-EVALUATE
+           END-PERFORM.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT-FILE.
+           IF WS-CONTROL-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open CIPHER-CONTROL-REPORT.TXT "
+                   "(file status " WS-CONTROL-REPORT-FILE-STATUS
+                   ") - control report skipped."
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "CAESAR-CIPHER CONTROL REPORT - "
+                   WS-AUDIT-TIMESTAMP
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "Messages processed: " WS-REPORT-MSG-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "Vigenere-mode messages: "
+                   WS-REPORT-VIGENERE-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "Batch records processed: " WS-BATCH-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "Batch records rejected (bad shift/keyword): "
+                   WS-BATCH-REJECT-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               MOVE "Shift value distribution (Caesar mode):"
+                   TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               PERFORM VARYING WS-REPORT-IDX FROM 1 BY 1
+                       UNTIL WS-REPORT-IDX > 25
+                   IF WS-REPORT-SHIFT-COUNT(WS-REPORT-IDX) > 0
+                       MOVE SPACES TO CONTROL-REPORT-RECORD
+                       STRING "  Shift " WS-REPORT-IDX ": "
+                           WS-REPORT-SHIFT-COUNT(WS-REPORT-IDX)
+                           " message(s)" DELIMITED BY SIZE
+                           INTO CONTROL-REPORT-RECORD
+                       END-STRING
+                       WRITE CONTROL-REPORT-RECORD
+                   END-IF
+               END-PERFORM
+
+               MOVE SPACES TO CONTROL-REPORT-RECORD
+               STRING "Letters: " WS-REPORT-LETTER-COUNT
+                   "  Digits: " WS-REPORT-DIGIT-COUNT
+                   "  Punctuation/Other: " WS-REPORT-OTHER-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+               END-STRING
+               WRITE CONTROL-REPORT-RECORD
+
+               CLOSE CONTROL-REPORT-FILE
+           END-IF.
+
        SOLVE.
-           PERFORM VARYING SHIFT FROM 1 BY 1 UNTIL SHIFT > 25
-               MOVE SPACES TO RESULT-MSG
-               MOVE 1 TO I
-               PERFORM UNTIL I > MESSAGE-LENGTH
-                   MOVE ENCRYPTED-MSG(I:1) TO CHAR
-                   IF CHAR >= "A" AND CHAR <= "Z"
-                       MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                       COMPUTE NEW-CODE = CHAR-CODE - SHIFT
-                       IF NEW-CODE < 65
-                          ADD 26 TO NEW-CODE
+           PERFORM LOAD-SOLVE-CHECKPOINT.
+           IF WS-RESUME-SHIFT > 1
+               DISPLAY "Resuming brute-force solve from shift "
+                   WS-RESUME-SHIFT " using saved checkpoint."
+           END-IF.
+
+           PERFORM VARYING SHIFT FROM WS-RESUME-SHIFT BY 1
+                   UNTIL SHIFT > 25
+               MOVE "C" TO CP-MODE
+               MOVE "D" TO CP-FUNCTION
+               MOVE SHIFT TO CP-SHIFT
+               MOVE ENCRYPTED-MSG TO CP-MESSAGE
+               MOVE MESSAGE-LENGTH TO CP-MESSAGE-LENGTH
+               CALL "CIPHER-ENGINE" USING CIPHER-PARAMETERS
+               MOVE CP-RESULT TO RESULT-MSG
+               MOVE SHIFT TO SC-SHIFT(SHIFT)
+               MOVE RESULT-MSG TO SC-MESSAGE(SHIFT)
+               PERFORM SCORE-CANDIDATE
+               MOVE WS-TEMP-SCORE TO SC-SCORE(SHIFT)
+               PERFORM SAVE-SOLVE-CHECKPOINT
+           END-PERFORM.
+
+           PERFORM RANK-CANDIDATES.
+
+           DISPLAY "Brute-force candidates, best guess first:".
+           PERFORM VARYING WS-RANK FROM 1 BY 1 UNTIL WS-RANK > 25
+               DISPLAY "#" WS-RANK " (score " SC-SCORE(WS-RANK)
+                   ") shift " SC-SHIFT(WS-RANK) ": "
+                   SC-MESSAGE(WS-RANK)
+           END-PERFORM.
+
+           PERFORM CLEAR-SOLVE-CHECKPOINT.
+
+       LOAD-SOLVE-CHECKPOINT.
+      *> Resume an interrupted brute-force run: any checkpoint rows
+      *> whose saved encrypted message matches the one we are solving
+      *> now are reloaded into SOLVE-CANDIDATES and the loop starts
+      *> just past the highest shift already completed. A checkpoint
+      *> left over from a different message (or none at all) is
+      *> ignored and the run starts at shift 1 as usual.
+           MOVE 1 TO WS-RESUME-SHIFT.
+           MOVE "N" TO WS-CKPT-EOF-SWITCH.
+           OPEN INPUT SOLVE-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ SOLVE-CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF-SWITCH
+                       NOT AT END
+                           PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE SOLVE-CHECKPOINT-FILE
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD.
+      *> The encrypted message and candidate message saved in fields 1
+      *> and 4 may themselves contain "|" (it is a cipherable
+      *> punctuation character) - collapse doubled "||" to one
+      *> placeholder byte first, the same as the batch queue file,
+      *> before counting delimiters or splitting on them, then restore
+      *> the placeholder to "|" in the fields split out of it.
+           PERFORM UNESCAPE-CHECKPOINT-RECORD-PIPES.
+           MOVE 0 TO WS-BATCH-PIPE-COUNT.
+           INSPECT WS-ESCAPED-CHECKPOINT-RECORD
+               TALLYING WS-BATCH-PIPE-COUNT FOR ALL "|".
+           MOVE SPACES TO WS-CKPT-ENC-TEXT.
+           MOVE SPACES TO WS-CKPT-SHIFT-TEXT.
+           MOVE SPACES TO WS-CKPT-SCORE-TEXT.
+           MOVE SPACES TO RESULT-MSG.
+           IF WS-BATCH-PIPE-COUNT = 3
+               UNSTRING WS-ESCAPED-CHECKPOINT-RECORD DELIMITED BY "|"
+                   INTO WS-CKPT-ENC-TEXT, WS-CKPT-SHIFT-TEXT,
+                       WS-CKPT-SCORE-TEXT, RESULT-MSG
+               END-UNSTRING
+               INSPECT WS-CKPT-ENC-TEXT REPLACING ALL
+                   WS-PIPE-PLACEHOLDER BY "|"
+               INSPECT RESULT-MSG REPLACING ALL
+                   WS-PIPE-PLACEHOLDER BY "|"
+           END-IF.
+           IF WS-CKPT-ENC-TEXT(1:MESSAGE-LENGTH)
+                   = ENCRYPTED-MSG(1:MESSAGE-LENGTH)
+               MOVE FUNCTION NUMVAL(WS-CKPT-SHIFT-TEXT) TO WS-TEMP-SHIFT
+               MOVE FUNCTION NUMVAL(WS-CKPT-SCORE-TEXT) TO WS-TEMP-SCORE
+               MOVE WS-TEMP-SHIFT TO SC-SHIFT(WS-TEMP-SHIFT)
+               MOVE RESULT-MSG TO SC-MESSAGE(WS-TEMP-SHIFT)
+               MOVE WS-TEMP-SCORE TO SC-SCORE(WS-TEMP-SHIFT)
+               IF WS-TEMP-SHIFT + 1 > WS-RESUME-SHIFT
+                   COMPUTE WS-RESUME-SHIFT = WS-TEMP-SHIFT + 1
+               END-IF
+           END-IF.
+
+       SAVE-SOLVE-CHECKPOINT.
+           OPEN EXTEND SOLVE-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT SOLVE-CHECKPOINT-FILE
+               CLOSE SOLVE-CHECKPOINT-FILE
+               OPEN EXTEND SOLVE-CHECKPOINT-FILE
+           END-IF.
+      *> ENCRYPTED-MSG and the scored candidate message may themselves
+      *> contain "|" (it is a cipherable punctuation character), so
+      *> each gets the same "|" -> "||" escaping as the batch results
+      *> record before being STRINGed into the checkpoint row.
+           MOVE ENCRYPTED-MSG TO WS-ESCAPE-SRC.
+           MOVE MESSAGE-LENGTH TO WS-ESCAPE-SRC-LEN.
+           PERFORM ESCAPE-FIELD-FOR-OUTPUT.
+           MOVE WS-ESCAPE-DST TO WS-ESC-MSG-1.
+           MOVE WS-ESCAPE-DST-LEN TO WS-ESC-MSG-1-LEN.
+
+           MOVE SC-MESSAGE(SHIFT) TO WS-ESCAPE-SRC.
+           MOVE MESSAGE-LENGTH TO WS-ESCAPE-SRC-LEN.
+           PERFORM ESCAPE-FIELD-FOR-OUTPUT.
+           MOVE WS-ESCAPE-DST TO WS-ESC-MSG-2.
+           MOVE WS-ESCAPE-DST-LEN TO WS-ESC-MSG-2-LEN.
+
+           MOVE SPACES TO SOLVE-CHECKPOINT-RECORD.
+           STRING
+               WS-ESC-MSG-1(1:WS-ESC-MSG-1-LEN) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               SHIFT DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               SC-SCORE(SHIFT) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-ESC-MSG-2(1:WS-ESC-MSG-2-LEN) DELIMITED BY SIZE
+               INTO SOLVE-CHECKPOINT-RECORD
+           END-STRING.
+           WRITE SOLVE-CHECKPOINT-RECORD.
+           CLOSE SOLVE-CHECKPOINT-FILE.
+
+       CLEAR-SOLVE-CHECKPOINT.
+      *> A full, uninterrupted run no longer needs its checkpoint -
+      *> truncate the file so the next SOLVE (a different message)
+      *> starts clean instead of matching against stale rows.
+           OPEN OUTPUT SOLVE-CHECKPOINT-FILE.
+           CLOSE SOLVE-CHECKPOINT-FILE.
+
+       SCORE-CANDIDATE.
+      *> Score a candidate over its letter content only - digits,
+      *> punctuation and spaces neither help nor hurt the score, since
+      *> a message heavy on reference numbers or punctuation should
+      *> still be judged on whatever letters it does contain rather
+      *> than diluting every score toward zero. Two signals are
+      *> combined: a per-letter English-frequency weight (a candidate
+      *> with many E's and T's scores higher than one with many Q's
+      *> and Z's), plus a bonus for every adjacent letter pair that is
+      *> itself a common English digraph (TH, HE, IN, ...), which is
+      *> what keeps a gibberish candidate merely loaded with common
+      *> letters from outscoring a true decrypt - real English clusters
+      *> common letters into common pairs far more than chance does.
+           MOVE 0 TO WS-RAW-SCORE.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > MESSAGE-LENGTH
+               MOVE RESULT-MSG(WS-SCAN-IDX:1) TO WS-SCORE-CHAR
+               IF WS-SCORE-CHAR NOT = SPACE
+                   MOVE FUNCTION UPPER-CASE(WS-SCORE-CHAR)
+                       TO WS-UPPER-CHAR
+                   PERFORM VARYING WS-LETTER-IDX FROM 1 BY 1
+                           UNTIL WS-LETTER-IDX > 26
+                       IF ALPHABET-LETTER(WS-LETTER-IDX) = WS-UPPER-CHAR
+                           ADD LETTER-FREQUENCY-WEIGHT(WS-LETTER-IDX)
+                               TO WS-RAW-SCORE
                        END-IF
-                       MOVE FUNCTION CHAR(NEW-CODE) TO RESULT-MSG(I:1)
-                   ELSE IF CHAR >= "a" AND CHAR <= "z"
-                       MOVE FUNCTION ORD(CHAR) TO CHAR-CODE
-                       COMPUTE NEW-CODE = CHAR-CODE - SHIFT
-                       IF NEW-CODE < 97
-                          ADD 26 TO NEW-CODE
+                   END-PERFORM
+
+                   IF WS-SCAN-IDX < MESSAGE-LENGTH
+                       MOVE RESULT-MSG(WS-SCAN-IDX + 1:1)
+                           TO WS-SCORE-CHAR
+                       IF WS-SCORE-CHAR NOT = SPACE
+                           MOVE WS-UPPER-CHAR TO WS-PAIR(1:1)
+                           MOVE FUNCTION UPPER-CASE(WS-SCORE-CHAR)
+                               TO WS-PAIR(2:1)
+                           PERFORM VARYING WS-BIGRAM-IDX FROM 1 BY 1
+                                   UNTIL WS-BIGRAM-IDX > 30
+                               IF COMMON-BIGRAM(WS-BIGRAM-IDX) = WS-PAIR
+                                   ADD 50 TO WS-RAW-SCORE
+                               END-IF
+                           END-PERFORM
                        END-IF
-                       MOVE FUNCTION CHAR(NEW-CODE) TO RESULT-MSG(I:1)
-                   ELSE
-                       MOVE CHAR TO RESULT-MSG(I:1)
                    END-IF
-                   ADD 1 TO I
+               END-IF
+           END-PERFORM.
+
+           IF WS-RAW-SCORE > 9999
+               MOVE 9999 TO WS-TEMP-SCORE
+           ELSE
+               MOVE WS-RAW-SCORE TO WS-TEMP-SCORE
+           END-IF.
+
+       RANK-CANDIDATES.
+      *> Simple descending bubble sort over the 25 scored candidates -
+      *> small, fixed-size table, so O(n^2) is not a concern.
+           PERFORM VARYING WS-CAND-IDX FROM 1 BY 1
+                   UNTIL WS-CAND-IDX > 24
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > (25 - WS-CAND-IDX)
+                   MOVE WS-SCAN-IDX TO WS-NEXT-IDX
+                   ADD 1 TO WS-NEXT-IDX
+                   IF SC-SCORE(WS-SCAN-IDX) < SC-SCORE(WS-NEXT-IDX)
+                       MOVE SC-SHIFT(WS-SCAN-IDX) TO WS-TEMP-SHIFT
+                       MOVE SC-MESSAGE(WS-SCAN-IDX)
+                           TO WS-TEMP-MESSAGE
+                       MOVE SC-SCORE(WS-SCAN-IDX) TO WS-TEMP-SCORE
+
+                       MOVE SC-SHIFT(WS-NEXT-IDX)
+                           TO SC-SHIFT(WS-SCAN-IDX)
+                       MOVE SC-MESSAGE(WS-NEXT-IDX)
+                           TO SC-MESSAGE(WS-SCAN-IDX)
+                       MOVE SC-SCORE(WS-NEXT-IDX)
+                           TO SC-SCORE(WS-SCAN-IDX)
+
+                       MOVE WS-TEMP-SHIFT TO SC-SHIFT(WS-NEXT-IDX)
+                       MOVE WS-TEMP-MESSAGE
+                           TO SC-MESSAGE(WS-NEXT-IDX)
+                       MOVE WS-TEMP-SCORE TO SC-SCORE(WS-NEXT-IDX)
+                   END-IF
                END-PERFORM
-               DISPLAY "Shift " SHIFT ": " RESULT-MSG
            END-PERFORM.
 
            
